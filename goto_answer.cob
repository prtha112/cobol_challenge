@@ -1,17 +1,67 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DISPLAY-HELLO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNOFF-LOG-FILE ASSIGN TO "SIGNOFF.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGNOFF-LOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SIGNOFF-LOG-FILE.
+       01  SIGNOFF-LOG-RECORD   PIC X(32).
        WORKING-STORAGE SECTION.
+           01 WS-SIGNOFF-LOG-STATUS PIC XX.
+           01 WS-SIGNOFF-LINE.
+               05 WS-SIGNOFF-TIMESTAMP PIC X(22).
+               05 FILLER               PIC X VALUE SPACE.
+               05 FILLER               PIC X(8) VALUE "ANSWER: ".
+               05 WS-SIGNOFF-ANSWER    PIC X.
            01 Greeting PIC A(5) VALUE "Hello".
            01 Answer PIC A(1) VALUE "N".
+           01 Confirm-Prompt PIC X(60) VALUE
+              "Terminate Greeting Naaaaajaaa? (Y/N): ".
+           01 WS-RUN-TIMESTAMP PIC X(22).
+           01 WS-DATE-FORMAT-CODE PIC X VALUE SPACE.
+           01 WS-JOB-MODE-FLAG   PIC X VALUE "U".
+           01 WS-OPERATOR-ID   PIC X(8).
+           COPY AUDITREC.
+           COPY PARMCARD.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           CALL "DATE-TIME" USING WS-RUN-TIMESTAMP WS-DATE-FORMAT-CODE
+               WS-JOB-MODE-FLAG
+           PERFORM ReadParmCard
            PERFORM DisplayHello
-           STOP RUN.
+           PERFORM WriteSignoffLog
+           PERFORM WriteAuditEntry
+           GOBACK.
+       ReadParmCard.
+           CALL "PARM-READER" USING WS-PARM-LOOP-UPPER-BOUND
+               WS-PARM-OPERAND-1 WS-PARM-OPERAND-2 WS-PARM-OPERAND-3
+               WS-PARM-DATE-FORMAT-CODE WS-PARM-VARY-START
+               WS-PARM-VARY-INCREMENT WS-PARM-VARY-LIMIT
+               WS-PARM-HELLO-PROMPT WS-PARM-LOCALE-CODE
+           MOVE WS-PARM-HELLO-PROMPT TO Confirm-Prompt.
        DisplayHello.
            DISPLAY Greeting
-           DISPLAY "Terminate Greeting Naaaaajaaa? (Y/N): "
-           ACCEPT Answer
-           IF Answer = "N"
-               GO TO DisplayHello.
+           CALL "CONFIRM-YN" USING Confirm-Prompt Answer.
+       WriteSignoffLog.
+           MOVE WS-RUN-TIMESTAMP TO WS-SIGNOFF-TIMESTAMP
+           MOVE Answer            TO WS-SIGNOFF-ANSWER
+           OPEN EXTEND SIGNOFF-LOG-FILE
+           IF WS-SIGNOFF-LOG-STATUS = "35"
+               OPEN OUTPUT SIGNOFF-LOG-FILE
+           END-IF
+           WRITE SIGNOFF-LOG-RECORD FROM WS-SIGNOFF-LINE
+           CLOSE SIGNOFF-LOG-FILE.
+       WriteAuditEntry.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+           MOVE "DISPLAY-HELLO"  TO WS-AUDIT-PROGRAM-ID
+           MOVE WS-RUN-TIMESTAMP TO WS-AUDIT-TIMESTAMP
+           MOVE WS-OPERATOR-ID   TO WS-AUDIT-OPERATOR-ID
+           MOVE "SUCCESS"        TO WS-AUDIT-OUTCOME
+           CALL "AUDIT-LOG" USING WS-AUDIT-PROGRAM-ID
+               WS-AUDIT-TIMESTAMP WS-AUDIT-OPERATOR-ID
+               WS-AUDIT-OUTCOME.
        END PROGRAM DISPLAY-HELLO.
\ No newline at end of file
