@@ -1,13 +1,147 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. LOOP-NUMBER.
+       PROGRAM-ID. LOOP-NUMBER-FIXED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOOP-PARM-FILE ASSIGN TO "LOOPPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOOP-PARM-STATUS.
+           SELECT NUMBERS-RPT-FILE ASSIGN TO "NUMBERS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NUMBERS-RPT-STATUS.
+           SELECT LOOP-CHECKPOINT-FILE ASSIGN TO "LOOPCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOOP-CHECKPOINT-STATUS.
+           SELECT DRY-RUN-FILE ASSIGN TO "DRYRUN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DRY-RUN-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOOP-PARM-FILE.
+       01  LOOP-PARM-RECORD     PIC 9(6).
+       FD  NUMBERS-RPT-FILE.
+       01  NUMBERS-RPT-RECORD   PIC X(40).
+       FD  LOOP-CHECKPOINT-FILE.
+       01  LOOP-CHECKPOINT-RECORD PIC 9(6).
+       FD  DRY-RUN-FILE.
+       01  DRY-RUN-RECORD       PIC X.
        WORKING-STORAGE SECTION.
-           01 MyCounter PIC 9 VALUE 1.
+           01 WS-LOOP-PARM-STATUS PIC XX.
+           01 WS-NUMBERS-RPT-STATUS PIC XX.
+           01 WS-LOOP-CHECKPOINT-STATUS PIC XX.
+           01 WS-DRY-RUN-STATUS    PIC XX.
+           01 WS-DRY-RUN-FLAG      PIC X VALUE "N".
+               88 WS-DRY-RUN VALUE "Y".
+           01 WS-CHECKPOINT-INTERVAL PIC 9 VALUE 3.
+           01 MyCounter PIC 9(6) VALUE 1.
+           01 WS-UPPER-BOUND PIC 9(6) VALUE 8.
+           01 WS-RUN-TIMESTAMP PIC X(22).
+           01 WS-RPT-HEADER.
+               05 FILLER      PIC X(14) VALUE "RUN DATE/TIME:".
+               05 FILLER      PIC X VALUE SPACE.
+               05 WS-RPT-HEADER-TS PIC X(22).
+           01 WS-OPERATOR-ID  PIC X(8).
+           01 WS-DATE-FORMAT-CODE PIC X VALUE SPACE.
+           01 WS-JOB-MODE-FLAG   PIC X VALUE "U".
+           COPY AUDITREC.
+           COPY PARMCARD.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM DisplayNumbers UNTIL MyCounter > 8
-           STOP RUN.
+           PERFORM ReadLoopParm
+           PERFORM ReadDryRun
+           PERFORM ReadCheckpoint
+           CALL "DATE-TIME" USING WS-RUN-TIMESTAMP WS-DATE-FORMAT-CODE
+               WS-JOB-MODE-FLAG
+           IF NOT WS-DRY-RUN
+               PERFORM OpenReport
+           END-IF
+           PERFORM DisplayNumbers UNTIL MyCounter > WS-UPPER-BOUND
+           IF NOT WS-DRY-RUN
+               CLOSE NUMBERS-RPT-FILE
+               PERFORM ClearCheckpoint
+           END-IF
+           PERFORM WriteAuditEntry
+           GOBACK.
+       WriteAuditEntry.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+           MOVE "LOOP-NUMBER-FIXED" TO WS-AUDIT-PROGRAM-ID
+           MOVE WS-RUN-TIMESTAMP    TO WS-AUDIT-TIMESTAMP
+           MOVE WS-OPERATOR-ID      TO WS-AUDIT-OPERATOR-ID
+           IF WS-DRY-RUN
+               MOVE "DRY-RUN"       TO WS-AUDIT-OUTCOME
+           ELSE
+               MOVE "SUCCESS"       TO WS-AUDIT-OUTCOME
+           END-IF
+           CALL "AUDIT-LOG" USING WS-AUDIT-PROGRAM-ID
+               WS-AUDIT-TIMESTAMP WS-AUDIT-OPERATOR-ID
+               WS-AUDIT-OUTCOME.
+       ReadDryRun.
+           OPEN INPUT DRY-RUN-FILE
+           IF WS-DRY-RUN-STATUS = "00"
+               READ DRY-RUN-FILE
+                   NOT AT END MOVE DRY-RUN-RECORD TO WS-DRY-RUN-FLAG
+               END-READ
+               CLOSE DRY-RUN-FILE
+           END-IF.
+       ReadCheckpoint.
+           OPEN INPUT LOOP-CHECKPOINT-FILE
+           IF WS-LOOP-CHECKPOINT-STATUS = "00"
+               READ LOOP-CHECKPOINT-FILE
+                   NOT AT END
+                       IF LOOP-CHECKPOINT-RECORD > 0
+                           COMPUTE MyCounter =
+                               LOOP-CHECKPOINT-RECORD + 1
+                           DISPLAY "Resuming from checkpoint at "
+                               LOOP-CHECKPOINT-RECORD
+                       END-IF
+               END-READ
+               CLOSE LOOP-CHECKPOINT-FILE
+           END-IF.
+       ClearCheckpoint.
+           OPEN OUTPUT LOOP-CHECKPOINT-FILE
+           CLOSE LOOP-CHECKPOINT-FILE.
+       ReadLoopParm.
+           OPEN INPUT LOOP-PARM-FILE
+           IF WS-LOOP-PARM-STATUS = "00"
+               READ LOOP-PARM-FILE
+                   NOT AT END MOVE LOOP-PARM-RECORD TO WS-UPPER-BOUND
+               END-READ
+               CLOSE LOOP-PARM-FILE
+           ELSE
+               CALL "PARM-READER" USING WS-PARM-LOOP-UPPER-BOUND
+                   WS-PARM-OPERAND-1 WS-PARM-OPERAND-2 WS-PARM-OPERAND-3
+                   WS-PARM-DATE-FORMAT-CODE WS-PARM-VARY-START
+                   WS-PARM-VARY-INCREMENT WS-PARM-VARY-LIMIT
+                   WS-PARM-HELLO-PROMPT WS-PARM-LOCALE-CODE
+               MOVE WS-PARM-LOOP-UPPER-BOUND TO WS-UPPER-BOUND
+           END-IF.
+       OpenReport.
+           IF MyCounter > 1
+               OPEN EXTEND NUMBERS-RPT-FILE
+               IF WS-NUMBERS-RPT-STATUS = "35"
+                   OPEN OUTPUT NUMBERS-RPT-FILE
+                   MOVE WS-RUN-TIMESTAMP TO WS-RPT-HEADER-TS
+                   WRITE NUMBERS-RPT-RECORD FROM WS-RPT-HEADER
+               END-IF
+           ELSE
+               OPEN OUTPUT NUMBERS-RPT-FILE
+               MOVE WS-RUN-TIMESTAMP TO WS-RPT-HEADER-TS
+               WRITE NUMBERS-RPT-RECORD FROM WS-RPT-HEADER
+           END-IF.
        DisplayNumbers.
-           DISPLAY MyCounter.
+           DISPLAY MyCounter
+           IF NOT WS-DRY-RUN
+               MOVE SPACES TO NUMBERS-RPT-RECORD
+               MOVE MyCounter TO NUMBERS-RPT-RECORD
+               WRITE NUMBERS-RPT-RECORD
+               IF FUNCTION MOD(MyCounter, WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM WriteCheckpoint
+               END-IF
+           END-IF
            COMPUTE MyCounter = MyCounter + 1.
-       END PROGRAM LOOP-NUMBER.
\ No newline at end of file
+       WriteCheckpoint.
+           OPEN OUTPUT LOOP-CHECKPOINT-FILE
+           MOVE MyCounter TO LOOP-CHECKPOINT-RECORD
+           WRITE LOOP-CHECKPOINT-RECORD
+           CLOSE LOOP-CHECKPOINT-FILE.
+       END PROGRAM LOOP-NUMBER-FIXED.
\ No newline at end of file
