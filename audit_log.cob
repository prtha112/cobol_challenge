@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-LOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD        PIC X(61).
+       WORKING-STORAGE SECTION.
+           01 WS-AUDIT-LOG-STATUS  PIC XX.
+           01 WS-AUDIT-LINE.
+               05 WS-AUDIT-LINE-PROGRAM  PIC X(20).
+               05 FILLER                 PIC X VALUE SPACE.
+               05 WS-AUDIT-LINE-TS       PIC X(22).
+               05 FILLER                 PIC X VALUE SPACE.
+               05 WS-AUDIT-LINE-OPER     PIC X(8).
+               05 FILLER                 PIC X VALUE SPACE.
+               05 WS-AUDIT-LINE-OUTCOME  PIC X(8).
+       LINKAGE SECTION.
+           COPY AUDITREC.
+       PROCEDURE DIVISION USING WS-AUDIT-PROGRAM-ID WS-AUDIT-TIMESTAMP
+               WS-AUDIT-OPERATOR-ID WS-AUDIT-OUTCOME.
+       MAIN-PROCEDURE.
+           PERFORM WriteAuditRecord
+           GOBACK.
+       WriteAuditRecord.
+           MOVE WS-AUDIT-PROGRAM-ID  TO WS-AUDIT-LINE-PROGRAM
+           MOVE WS-AUDIT-TIMESTAMP   TO WS-AUDIT-LINE-TS
+           MOVE WS-AUDIT-OPERATOR-ID TO WS-AUDIT-LINE-OPER
+           MOVE WS-AUDIT-OUTCOME     TO WS-AUDIT-LINE-OUTCOME
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG-FILE.
+       END PROGRAM AUDIT-LOG.
