@@ -1,13 +1,58 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. LOOP-NUMBER.
+       PROGRAM-ID. LOOP-NUMBER-VARYING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQUENCE-LOOKUP-FILE ASSIGN TO "SEQLKUP.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SL-COUNTER
+               FILE STATUS IS WS-SEQ-LOOKUP-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SEQUENCE-LOOKUP-FILE.
+       01  SEQUENCE-LOOKUP-RECORD.
+           05 SL-COUNTER        PIC 9(6).
+           05 SL-SEQUENCE-VALUE PIC 9(6).
        WORKING-STORAGE SECTION.
-           01 MyCounter PIC 9 VALUE 1.
-       PROCEDURE DIVISION.
+           01 WS-SEQ-LOOKUP-STATUS PIC XX.
+           01 MyCounter PIC 9(6) VALUE 1.
+           01 WS-RUN-TIMESTAMP PIC X(22).
+           01 WS-DATE-FORMAT-CODE PIC X VALUE SPACE.
+           01 WS-JOB-MODE-FLAG   PIC X VALUE "U".
+           01 WS-OPERATOR-ID   PIC X(8).
+           COPY AUDITREC.
+       LINKAGE SECTION.
+           01 LK-START-VALUE PIC 9(6).
+           01 LK-INCREMENT   PIC 9(6).
+           01 LK-LIMIT-VALUE PIC 9(6).
+       PROCEDURE DIVISION USING LK-START-VALUE LK-INCREMENT
+               LK-LIMIT-VALUE.
        MAIN-PROCEDURE.
-           PERFORM DisplayNumbers VARYING MyCounter FROM 1 BY 2
-           UNTIL MyCounter > 5
-           STOP RUN.
+           CALL "DATE-TIME" USING WS-RUN-TIMESTAMP WS-DATE-FORMAT-CODE
+               WS-JOB-MODE-FLAG
+           OPEN OUTPUT SEQUENCE-LOOKUP-FILE
+           PERFORM DisplayNumbers
+               VARYING MyCounter FROM LK-START-VALUE BY LK-INCREMENT
+               UNTIL MyCounter > LK-LIMIT-VALUE
+           CLOSE SEQUENCE-LOOKUP-FILE
+           PERFORM WriteAuditEntry
+           GOBACK.
        DisplayNumbers.
-           DISPLAY MyCounter.
-       END PROGRAM LOOP-NUMBER.
\ No newline at end of file
+           DISPLAY MyCounter
+           MOVE MyCounter TO SL-COUNTER SL-SEQUENCE-VALUE
+           WRITE SEQUENCE-LOOKUP-RECORD
+               INVALID KEY
+                   DISPLAY "LOOP-NUMBER-VARYING: DUPLICATE KEY "
+                       SL-COUNTER " SKIPPED ON SEQUENCE LOOKUP WRITE"
+           END-WRITE.
+       WriteAuditEntry.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+           MOVE "LOOP-NUMBER-VARYING" TO WS-AUDIT-PROGRAM-ID
+           MOVE WS-RUN-TIMESTAMP       TO WS-AUDIT-TIMESTAMP
+           MOVE WS-OPERATOR-ID         TO WS-AUDIT-OPERATOR-ID
+           MOVE "SUCCESS"              TO WS-AUDIT-OUTCOME
+           CALL "AUDIT-LOG" USING WS-AUDIT-PROGRAM-ID
+               WS-AUDIT-TIMESTAMP WS-AUDIT-OPERATOR-ID
+               WS-AUDIT-OUTCOME.
+       END PROGRAM LOOP-NUMBER-VARYING.
