@@ -1,16 +1,76 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOOP-SAY-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-MASTER-FILE ASSIGN TO "NAME-MASTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NAME-MASTER-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-MASTER-FILE.
+       01  NAME-MASTER-RECORD   PIC X(10).
        WORKING-STORAGE SECTION.
-           01 my-var PIC X(6) VALUE "Sathabhron".
-           01 my-var2 PIC X(10) VALUE "Sathabhron".
+           01 WS-NAME-MASTER-STATUS PIC XX.
+           01 WS-AT-END-FLAG        PIC X VALUE "N".
+               88 WS-AT-END VALUE "Y".
+           01 my-var  PIC X(10).
+           01 my-var2 PIC X(10).
+           01 WS-NAME-DISPLAYED-COUNT   PIC 9 VALUE 0.
+           01 WS-NAME10-DISPLAYED-COUNT PIC 9 VALUE 0.
+           01 WS-RUN-TIMESTAMP PIC X(22).
+           01 WS-DATE-FORMAT-CODE PIC X VALUE SPACE.
+           01 WS-JOB-MODE-FLAG   PIC X VALUE "U".
+           01 WS-OPERATOR-ID   PIC X(8).
+           COPY AUDITREC.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           CALL "DATE-TIME" USING WS-RUN-TIMESTAMP WS-DATE-FORMAT-CODE
+               WS-JOB-MODE-FLAG
+           OPEN INPUT NAME-MASTER-FILE
+           IF WS-NAME-MASTER-STATUS NOT = "00"
+               DISPLAY "LOOP-SAY-NAME: NAME-MASTER.DAT NOT AVAILABLE - "
+                   "STATUS " WS-NAME-MASTER-STATUS
+               SET WS-AT-END TO TRUE
+           END-IF
            PERFORM DisplayName 3 TIMES
+           DISPLAY "DisplayName ran " WS-NAME-DISPLAYED-COUNT
+               " of 3 times"
            PERFORM DisplayName10Char 5 TIMES
-           STOP RUN.
+           DISPLAY "DisplayName10Char ran " WS-NAME10-DISPLAYED-COUNT
+               " of 5 times"
+           IF WS-NAME-MASTER-STATUS = "00"
+               CLOSE NAME-MASTER-FILE
+           END-IF
+           PERFORM WriteAuditEntry
+           GOBACK.
+       WriteAuditEntry.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+           MOVE "LOOP-SAY-NAME" TO WS-AUDIT-PROGRAM-ID
+           MOVE WS-RUN-TIMESTAMP TO WS-AUDIT-TIMESTAMP
+           MOVE WS-OPERATOR-ID   TO WS-AUDIT-OPERATOR-ID
+           MOVE "SUCCESS"        TO WS-AUDIT-OUTCOME
+           CALL "AUDIT-LOG" USING WS-AUDIT-PROGRAM-ID
+               WS-AUDIT-TIMESTAMP WS-AUDIT-OPERATOR-ID
+               WS-AUDIT-OUTCOME.
        DisplayName.
-           DISPLAY my-var.
+           IF NOT WS-AT-END
+               READ NAME-MASTER-FILE INTO my-var
+                   AT END SET WS-AT-END TO TRUE
+               END-READ
+           END-IF
+           IF NOT WS-AT-END
+               DISPLAY my-var
+               ADD 1 TO WS-NAME-DISPLAYED-COUNT
+           END-IF.
        DisplayName10Char.
-           DISPLAY my-var2.
-       END PROGRAM LOOP-SAY-NAME.
\ No newline at end of file
+           IF NOT WS-AT-END
+               READ NAME-MASTER-FILE INTO my-var2
+                   AT END SET WS-AT-END TO TRUE
+               END-READ
+           END-IF
+           IF NOT WS-AT-END
+               DISPLAY my-var2
+               ADD 1 TO WS-NAME10-DISPLAYED-COUNT
+           END-IF.
+       END PROGRAM LOOP-SAY-NAME.
