@@ -1,23 +1,308 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADD-SUM-NUMBERS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+           SELECT ADD-CHECKPOINT-FILE ASSIGN TO "ADDCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ADD-CHECKPOINT-STATUS.
+           SELECT GL-INTERFACE-FILE ASSIGN TO "SUMOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-INTERFACE-STATUS.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CONTROLTOT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-TOTAL-STATUS.
+           SELECT DRY-RUN-FILE ASSIGN TO "DRYRUN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DRY-RUN-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD   PIC 9(9)V99.
+       FD  ADD-CHECKPOINT-FILE.
+       01  ADD-CHECKPOINT-RECORD.
+           05 ADD-CKPT-COUNT    PIC 9(6).
+           05 ADD-CKPT-TOTAL    PIC 9(9)V99.
+       FD  GL-INTERFACE-FILE.
+           COPY GLINTREC.
+       FD  CONTROL-TOTAL-FILE.
+       01  CONTROL-TOTAL-RECORD PIC 9(9)V99.
+       FD  DRY-RUN-FILE.
+       01  DRY-RUN-RECORD       PIC X.
        WORKING-STORAGE SECTION.
+           01 WS-DRY-RUN-STATUS       PIC XX.
+           01 WS-DRY-RUN-FLAG         PIC X VALUE "N".
+               88 WS-DRY-RUN VALUE "Y".
+           01 WS-CONTROL-TOTAL-STATUS PIC XX.
+           01 WS-CONTROL-TOTAL        PIC 9(9)V99.
+           01 WS-CONTROL-DIFFERENCE   PIC S9(9)V99.
+           01 WS-CONTROL-CHECKED-FLAG PIC X VALUE "N".
+               88 WS-CONTROL-CHECKED VALUE "Y".
+           01 WS-GL-INTERFACE-STATUS PIC XX.
+           01 WS-GL-LINE.
+               05 WS-GL-PROGRAM-ID  PIC X(15) VALUE "ADD-SUM-NUMBERS".
+               05 FILLER            PIC X VALUE SPACE.
+               05 WS-GL-RUN-DATE    PIC 9(8).
+               05 FILLER            PIC X VALUE SPACE.
+               05 WS-GL-TOTAL       PIC 9(9)V99.
+               05 FILLER            PIC X VALUE SPACE.
+               05 WS-GL-MULTIPLE    PIC 9(9).
+               05 FILLER            PIC X VALUE SPACE.
+               05 WS-GL-BALANCE-STATUS PIC X(14).
+               05 FILLER            PIC X VALUE SPACE.
+               05 WS-GL-RUN-TIMESTAMP PIC X(22).
+           01 WS-GL-DATE-STAMP      PIC X(22).
+           01 WS-TRANSACTION-STATUS PIC XX.
+           01 WS-ADD-CHECKPOINT-STATUS PIC XX.
+           01 WS-CHECKPOINT-INTERVAL PIC 9 VALUE 5.
+           01 WS-TRAN-COUNT          PIC 9(6) VALUE 0.
+           01 WS-SKIP-COUNT          PIC 9(6) VALUE 0.
+           01 WS-TRAN-EOF-FLAG       PIC X VALUE "N".
+               88 WS-TRAN-EOF VALUE "Y".
            01 my-var PIC 99 VALUE 50.
            01 my-var2 PIC 99 VALUE 50.
            01 my-var3 PIC 99 VALUE 50.
-           01 resultAdd PIC 999.
-           01 resultMalti PIC 9999.
+           01 resultAdd PIC 9(9)V99.
+           01 resultSubtract PIC S999.
+           01 resultMalti PIC 9(9).
+           01 resultQuotient PIC 999.
+           01 resultRemainder PIC 99.
+           01 WS-OVERFLOW-FLAG PIC X VALUE "N".
+               88 WS-OVERFLOW VALUE "Y".
+           01 WS-OPERAND-ERROR-FLAG PIC X VALUE "N".
+               88 WS-OPERAND-ERROR VALUE "Y".
+           01 WS-RUN-TIMESTAMP PIC X(22).
+           01 WS-DATE-FORMAT-CODE PIC X VALUE SPACE.
+           01 WS-JOB-MODE-FLAG   PIC X VALUE "U".
+           01 WS-NUMERIC-FORMAT-CODE PIC X VALUE "N".
+           01 WS-OPERATOR-ID   PIC X(8).
+           01 WS-TOTAL-LABEL    PIC X(10).
+           01 WS-MULTIPLE-LABEL PIC X(10).
+           01 WS-CURRENCY-PREFIX PIC X(4) JUSTIFIED RIGHT.
+           01 WS-CURRENCY-SUFFIX PIC X(4).
+           01 WS-TOTAL-EDITED   PIC ZZZ,ZZZ,ZZ9.99.
+           01 WS-MULTI-EDITED   PIC ZZZ,ZZZ,ZZ9.
+           COPY AUDITREC.
+           COPY PARMCARD.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM ReadDryRun
+           PERFORM ReadParmCard
+           CALL "DATE-TIME" USING WS-RUN-TIMESTAMP WS-DATE-FORMAT-CODE
+               WS-JOB-MODE-FLAG
            PERFORM AddTwoNumbers
+           PERFORM ValidateOperands
            PERFORM SubtractTwoNumbers
+           PERFORM MultiplyTwoNumbers
+           PERFORM DivideTwoNumbers
            PERFORM DisplayResult
-           STOP RUN.
+           PERFORM WriteAuditEntry
+           GOBACK.
+       ReadDryRun.
+           OPEN INPUT DRY-RUN-FILE
+           IF WS-DRY-RUN-STATUS = "00"
+               READ DRY-RUN-FILE
+                   NOT AT END MOVE DRY-RUN-RECORD TO WS-DRY-RUN-FLAG
+               END-READ
+               CLOSE DRY-RUN-FILE
+           END-IF.
+       ReadParmCard.
+           CALL "PARM-READER" USING WS-PARM-LOOP-UPPER-BOUND
+               WS-PARM-OPERAND-1 WS-PARM-OPERAND-2 WS-PARM-OPERAND-3
+               WS-PARM-DATE-FORMAT-CODE WS-PARM-VARY-START
+               WS-PARM-VARY-INCREMENT WS-PARM-VARY-LIMIT
+               WS-PARM-HELLO-PROMPT WS-PARM-LOCALE-CODE
+           MOVE WS-PARM-OPERAND-1 TO my-var
+           MOVE WS-PARM-OPERAND-2 TO my-var2
+           MOVE WS-PARM-OPERAND-3 TO my-var3.
+       WriteAuditEntry.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+           MOVE "ADD-SUM-NUMBERS" TO WS-AUDIT-PROGRAM-ID
+           MOVE WS-RUN-TIMESTAMP  TO WS-AUDIT-TIMESTAMP
+           MOVE WS-OPERATOR-ID    TO WS-AUDIT-OPERATOR-ID
+           IF WS-DRY-RUN
+               MOVE "DRY-RUN"     TO WS-AUDIT-OUTCOME
+           ELSE
+               MOVE "SUCCESS"     TO WS-AUDIT-OUTCOME
+           END-IF
+           CALL "AUDIT-LOG" USING WS-AUDIT-PROGRAM-ID
+               WS-AUDIT-TIMESTAMP WS-AUDIT-OPERATOR-ID
+               WS-AUDIT-OUTCOME.
        AddTwoNumbers.
-           COMPUTE resultAdd = my-var + my-var2 + my-var3.
+           MOVE ZERO TO resultAdd
+           PERFORM ReadAddCheckpoint
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANSACTION-STATUS = "00"
+               PERFORM SkipCheckpointedRecords
+               PERFORM UNTIL WS-TRAN-EOF OR WS-OVERFLOW
+                   READ TRANSACTION-FILE
+                       AT END SET WS-TRAN-EOF TO TRUE
+                       NOT AT END
+                           ADD TRANSACTION-RECORD TO resultAdd
+                               ON SIZE ERROR
+                                   DISPLAY "ERROR: resultAdd overflow"
+                                   SET WS-OVERFLOW TO TRUE
+                           END-ADD
+                           ADD 1 TO WS-TRAN-COUNT
+                           IF NOT WS-DRY-RUN
+                               IF FUNCTION MOD(WS-TRAN-COUNT,
+                                       WS-CHECKPOINT-INTERVAL) = 0
+                                   PERFORM WriteAddCheckpoint
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+           END-IF
+           IF WS-OVERFLOW
+               PERFORM AbendProgram
+           END-IF
+           IF NOT WS-DRY-RUN
+               PERFORM ClearAddCheckpoint
+           END-IF.
+       ReadAddCheckpoint.
+           OPEN INPUT ADD-CHECKPOINT-FILE
+           IF WS-ADD-CHECKPOINT-STATUS = "00"
+               READ ADD-CHECKPOINT-FILE
+                   NOT AT END
+                       IF ADD-CKPT-COUNT > 0
+                           MOVE ADD-CKPT-COUNT TO WS-SKIP-COUNT
+                           MOVE ADD-CKPT-COUNT TO WS-TRAN-COUNT
+                           MOVE ADD-CKPT-TOTAL TO resultAdd
+                           DISPLAY "Resuming from checkpoint after "
+                               ADD-CKPT-COUNT " transactions"
+                       END-IF
+               END-READ
+               CLOSE ADD-CHECKPOINT-FILE
+           END-IF.
+       SkipCheckpointedRecords.
+           PERFORM WS-SKIP-COUNT TIMES
+               READ TRANSACTION-FILE
+                   AT END SET WS-TRAN-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+       WriteAddCheckpoint.
+           OPEN OUTPUT ADD-CHECKPOINT-FILE
+           MOVE WS-TRAN-COUNT TO ADD-CKPT-COUNT
+           MOVE resultAdd TO ADD-CKPT-TOTAL
+           WRITE ADD-CHECKPOINT-RECORD
+           CLOSE ADD-CHECKPOINT-FILE.
+       ClearAddCheckpoint.
+           OPEN OUTPUT ADD-CHECKPOINT-FILE
+           CLOSE ADD-CHECKPOINT-FILE.
+       ValidateOperands.
+           IF NOT my-var NUMERIC OR my-var < 1 OR my-var > 99
+               DISPLAY "ERROR: my-var out of range: " my-var
+               SET WS-OPERAND-ERROR TO TRUE
+           END-IF
+           IF NOT my-var2 NUMERIC OR my-var2 < 1 OR my-var2 > 99
+               DISPLAY "ERROR: my-var2 out of range: " my-var2
+               SET WS-OPERAND-ERROR TO TRUE
+           END-IF
+           IF NOT my-var3 NUMERIC OR my-var3 < 1 OR my-var3 > 99
+               DISPLAY "ERROR: my-var3 out of range: " my-var3
+               SET WS-OPERAND-ERROR TO TRUE
+           END-IF
+           IF WS-OPERAND-ERROR
+               PERFORM AbendProgram
+           END-IF.
        SubtractTwoNumbers.
-           COMPUTE resultMalti = my-var2 * my-var.
+           COMPUTE resultSubtract = my-var - my-var2.
+       MultiplyTwoNumbers.
+           COMPUTE resultMalti = my-var2 * my-var
+               ON SIZE ERROR
+                   DISPLAY "ERROR: resultMalti overflow"
+                   PERFORM AbendProgram
+           END-COMPUTE.
+       AbendProgram.
+           DISPLAY "ADD-SUM-NUMBERS ABENDING DUE TO DATA ERROR"
+           CALL "DATE-TIME" USING WS-RUN-TIMESTAMP WS-DATE-FORMAT-CODE
+               WS-JOB-MODE-FLAG
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+           MOVE "ADD-SUM-NUMBERS" TO WS-AUDIT-PROGRAM-ID
+           MOVE WS-RUN-TIMESTAMP  TO WS-AUDIT-TIMESTAMP
+           MOVE WS-OPERATOR-ID    TO WS-AUDIT-OPERATOR-ID
+           MOVE "ABEND"           TO WS-AUDIT-OUTCOME
+           CALL "AUDIT-LOG" USING WS-AUDIT-PROGRAM-ID
+               WS-AUDIT-TIMESTAMP WS-AUDIT-OPERATOR-ID
+               WS-AUDIT-OUTCOME
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
+       DivideTwoNumbers.
+           DIVIDE my-var BY my-var2 GIVING resultQuotient
+               REMAINDER resultRemainder.
        DisplayResult.
-           DISPLAY "Total: " resultAdd
-           DISPLAY "Multiple: " resultMalti.
-       END PROGRAM ADD-SUM-NUMBERS.
\ No newline at end of file
+           PERFORM SetLocaleFormat
+           MOVE resultAdd   TO WS-TOTAL-EDITED
+           MOVE resultMalti TO WS-MULTI-EDITED
+           DISPLAY WS-TOTAL-LABEL " " WS-CURRENCY-PREFIX
+               WS-TOTAL-EDITED WS-CURRENCY-SUFFIX
+           DISPLAY "Difference: " resultSubtract
+           DISPLAY WS-MULTIPLE-LABEL " " WS-CURRENCY-PREFIX
+               WS-MULTI-EDITED WS-CURRENCY-SUFFIX
+           DISPLAY "Quotient: " resultQuotient
+           DISPLAY "Remainder: " resultRemainder
+           PERFORM ReconcileControlTotal
+           IF NOT WS-DRY-RUN
+               PERFORM WriteGLInterface
+           END-IF.
+       SetLocaleFormat.
+           EVALUATE WS-PARM-LOCALE-CODE
+               WHEN "UK"
+                   MOVE "Total:"    TO WS-TOTAL-LABEL
+                   MOVE "Multiple:" TO WS-MULTIPLE-LABEL
+                   MOVE "GBP "      TO WS-CURRENCY-PREFIX
+                   MOVE SPACES      TO WS-CURRENCY-SUFFIX
+               WHEN "EU"
+                   MOVE "Total:"    TO WS-TOTAL-LABEL
+                   MOVE "Multiple:" TO WS-MULTIPLE-LABEL
+                   MOVE SPACES      TO WS-CURRENCY-PREFIX
+                   MOVE " EUR"      TO WS-CURRENCY-SUFFIX
+               WHEN OTHER
+                   MOVE "Total:"    TO WS-TOTAL-LABEL
+                   MOVE "Multiple:" TO WS-MULTIPLE-LABEL
+                   MOVE "$"         TO WS-CURRENCY-PREFIX
+                   MOVE SPACES      TO WS-CURRENCY-SUFFIX
+           END-EVALUATE.
+       ReconcileControlTotal.
+           MOVE "N/A"            TO WS-GL-BALANCE-STATUS
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF WS-CONTROL-TOTAL-STATUS = "00"
+               READ CONTROL-TOTAL-FILE
+                   NOT AT END
+                       MOVE CONTROL-TOTAL-RECORD TO WS-CONTROL-TOTAL
+                       SET WS-CONTROL-CHECKED TO TRUE
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF
+           IF WS-CONTROL-CHECKED
+               IF WS-CONTROL-TOTAL = resultAdd
+                   MOVE "BALANCED"       TO WS-GL-BALANCE-STATUS
+                   DISPLAY "CONTROL TOTAL: " WS-CONTROL-TOTAL
+                       " - IN BALANCE"
+               ELSE
+                   MOVE "OUT OF BALANCE" TO WS-GL-BALANCE-STATUS
+                   COMPUTE WS-CONTROL-DIFFERENCE =
+                       resultAdd - WS-CONTROL-TOTAL
+                   DISPLAY "CONTROL TOTAL: " WS-CONTROL-TOTAL
+                       " - OUT OF BALANCE - DIFFERENCE: "
+                       WS-CONTROL-DIFFERENCE
+               END-IF
+           END-IF.
+       WriteGLInterface.
+           CALL "DATE-TIME" USING WS-GL-DATE-STAMP
+               WS-NUMERIC-FORMAT-CODE WS-JOB-MODE-FLAG
+           MOVE WS-GL-DATE-STAMP(1:8) TO WS-GL-RUN-DATE
+           MOVE resultAdd   TO WS-GL-TOTAL
+           MOVE resultMalti TO WS-GL-MULTIPLE
+           MOVE WS-RUN-TIMESTAMP TO WS-GL-RUN-TIMESTAMP
+           OPEN EXTEND GL-INTERFACE-FILE
+           IF WS-GL-INTERFACE-STATUS = "35"
+               OPEN OUTPUT GL-INTERFACE-FILE
+           END-IF
+           WRITE GL-INTERFACE-RECORD FROM WS-GL-LINE
+           CLOSE GL-INTERFACE-FILE.
+       END PROGRAM ADD-SUM-NUMBERS.
