@@ -1,39 +1,77 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DATE-TIME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-HEADER-FILE ASSIGN TO "BATCH-HEADER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-HEADER-STATUS.
+           SELECT DRY-RUN-FILE ASSIGN TO "DRYRUN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DRY-RUN-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-HEADER-FILE.
+       01  BATCH-HEADER-RECORD       PIC X(40).
+       FD  DRY-RUN-FILE.
+       01  DRY-RUN-RECORD            PIC X.
        WORKING-STORAGE SECTION.
-           01 WS-TEMP-DT.   
-               05 WS-TEMP-DATE-TIME.            
-                  10 WS-TEMP-DATE.              
-                     15 WS-TEMP-YEAR  PIC  9(4). 
-                     15 WS-TEMP-MONTH PIC  9(2).
-                     15 WS-TEMP-DAY   PIC  9(2).
-                  10 WS-TEMP-TIME.              
-                     15 WS-TEMP-HOUR  PIC  9(2).
-                     15 WS-TEMP-MIN   PIC  9(2).
-                     15 WS-TEMP-SEC   PIC  9(2).
-                     15 WS-TEMP-MS    PIC  9(2).
-                  10 WS-DIFF-GMT         PIC S9(4).
-            
-01         01 WS-FORMATTED-DT.   
-               05 WS-FORMATTED-DATE-TIME.                       
-                  15 WS-FORMATTED-YEAR  PIC  9(4). 
-                  15 FILLER             PIC X VALUE '-'.
-                  15 WS-FORMATTED-MONTH PIC  9(2).
-                  15 FILLER             PIC X VALUE '-'.
-                  15 WS-FORMATTED-DAY   PIC  9(2).  
-                  15 FILLER             PIC X VALUE '-'.           
-                  15 WS-FORMATTED-HOUR  PIC  9(2).
-                  15 FILLER             PIC X VALUE ':'.
-                  15 WS-FORMATTED-MIN   PIC  9(2).
-                  15 FILLER             PIC X VALUE ':'.
-                  15 WS-FORMATTED-SEC   PIC  9(2).
-                  15 FILLER             PIC X VALUE ':'.
-                  15 WS-FORMATTED-MS    PIC  9(2).
-       PROCEDURE DIVISION.
+           01 WS-BATCH-HEADER-STATUS PIC XX.
+           01 WS-DRY-RUN-STATUS      PIC XX.
+           01 WS-DRY-RUN-FLAG        PIC X VALUE "N".
+               88 WS-DRY-RUN VALUE "Y".
+           01 WS-DATE-TIME-MODE-FLAG PIC X VALUE "U".
+               88 WS-DATE-TIME-JOB-RUN  VALUE "J".
+               88 WS-DATE-TIME-UTILITY  VALUE "U".
+           01 WS-DATE-8       PIC 9(8).
+           01 WS-INTEGER-DATE PIC 9(8).
+           01 WS-YEAR-START-DATE PIC 9(8).
+           01 WS-DOW-NUM       PIC 9.
+           01 WS-DOW-NAME-TABLE.
+               05 FILLER PIC X(9) VALUE 'SUNDAY   '.
+               05 FILLER PIC X(9) VALUE 'MONDAY   '.
+               05 FILLER PIC X(9) VALUE 'TUESDAY  '.
+               05 FILLER PIC X(9) VALUE 'WEDNESDAY'.
+               05 FILLER PIC X(9) VALUE 'THURSDAY '.
+               05 FILLER PIC X(9) VALUE 'FRIDAY   '.
+               05 FILLER PIC X(9) VALUE 'SATURDAY '.
+           01 WS-DOW-NAMES REDEFINES WS-DOW-NAME-TABLE.
+               05 WS-DOW-NAME OCCURS 7 TIMES PIC X(9).
+           COPY DATETIME.
+           COPY AUDITREC.
+           COPY PARMCARD.
+           01 WS-OPERATOR-ID   PIC X(8).
+       LINKAGE SECTION.
+           01 LK-FORMATTED-TIMESTAMP PIC X(22).
+           01 LK-DATE-FORMAT-CODE    PIC X.
+           01 LK-JOB-MODE-FLAG       PIC X.
+       PROCEDURE DIVISION USING OPTIONAL LK-FORMATTED-TIMESTAMP
+               OPTIONAL LK-DATE-FORMAT-CODE OPTIONAL LK-JOB-MODE-FLAG.
        MAIN-PROCEDURE.
+           PERFORM ReadDryRun
+           PERFORM ReadParmCard
+           IF LK-JOB-MODE-FLAG = "J"
+               SET WS-DATE-TIME-JOB-RUN TO TRUE
+           ELSE
+               SET WS-DATE-TIME-UTILITY TO TRUE
+           END-IF
            PERFORM PassDatetime
-           STOP RUN.
+           IF LK-DATE-FORMAT-CODE NOT = SPACE
+               IF LK-DATE-FORMAT-CODE = "N"
+                   MOVE WS-FORMATTED-DATE-NUMERIC TO
+                       LK-FORMATTED-TIMESTAMP
+               ELSE
+                   MOVE WS-FORMATTED-DATE-TIME TO LK-FORMATTED-TIMESTAMP
+               END-IF
+           ELSE
+               IF WS-PARM-DATE-FORMAT-CODE = "N"
+                   MOVE WS-FORMATTED-DATE-NUMERIC TO
+                       LK-FORMATTED-TIMESTAMP
+               ELSE
+                   MOVE WS-FORMATTED-DATE-TIME TO LK-FORMATTED-TIMESTAMP
+               END-IF
+           END-IF
+           GOBACK.
        PassDatetime.
            MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME
            MOVE WS-TEMP-YEAR  TO WS-FORMATTED-YEAR
@@ -43,5 +81,61 @@
            MOVE WS-TEMP-MIN   TO WS-FORMATTED-MIN
            MOVE WS-TEMP-SEC   TO WS-FORMATTED-SEC
            MOVE WS-TEMP-MS    TO WS-FORMATTED-MS
-           DISPLAY WS-FORMATTED-DATE-TIME.
+           MOVE WS-DIFF-GMT-SIGN TO WS-FORMATTED-DIFF-GMT-SIGN
+           MOVE WS-DIFF-GMT-HHMM TO WS-FORMATTED-DIFF-GMT-HHMM
+           COMPUTE WS-DATE-8 = WS-TEMP-YEAR * 10000
+                   + WS-TEMP-MONTH * 100 + WS-TEMP-DAY
+           COMPUTE WS-YEAR-START-DATE = WS-TEMP-YEAR * 10000 + 0101
+           COMPUTE WS-INTEGER-DATE =
+                   FUNCTION INTEGER-OF-DATE(WS-DATE-8)
+           MOVE WS-TEMP-YEAR TO WS-FORMATTED-JULIAN-YR
+           COMPUTE WS-FORMATTED-JULIAN-DAY =
+                   WS-INTEGER-DATE
+                   - FUNCTION INTEGER-OF-DATE(WS-YEAR-START-DATE) + 1
+           COMPUTE WS-DOW-NUM = FUNCTION MOD(WS-INTEGER-DATE, 7) + 1
+           MOVE WS-DOW-NAME(WS-DOW-NUM) TO WS-FORMATTED-DOW-NAME
+           MOVE WS-DATE-8 TO WS-FORMATTED-DATE-NUMERIC
+           IF WS-DATE-TIME-JOB-RUN
+               DISPLAY WS-FORMATTED-DATE-TIME
+               DISPLAY WS-FORMATTED-GMT
+               DISPLAY WS-FORMATTED-JULIAN
+               DISPLAY WS-FORMATTED-DOW
+               IF NOT WS-DRY-RUN
+                   OPEN EXTEND BATCH-HEADER-FILE
+                   IF WS-BATCH-HEADER-STATUS = "35"
+                       OPEN OUTPUT BATCH-HEADER-FILE
+                   END-IF
+                   MOVE WS-FORMATTED-DATE-TIME TO BATCH-HEADER-RECORD
+                   WRITE BATCH-HEADER-RECORD
+                   CLOSE BATCH-HEADER-FILE
+               END-IF
+               PERFORM WriteAuditEntry
+           END-IF.
+       ReadDryRun.
+           OPEN INPUT DRY-RUN-FILE
+           IF WS-DRY-RUN-STATUS = "00"
+               READ DRY-RUN-FILE
+                   NOT AT END MOVE DRY-RUN-RECORD TO WS-DRY-RUN-FLAG
+               END-READ
+               CLOSE DRY-RUN-FILE
+           END-IF.
+       ReadParmCard.
+           CALL "PARM-READER" USING WS-PARM-LOOP-UPPER-BOUND
+               WS-PARM-OPERAND-1 WS-PARM-OPERAND-2 WS-PARM-OPERAND-3
+               WS-PARM-DATE-FORMAT-CODE WS-PARM-VARY-START
+               WS-PARM-VARY-INCREMENT WS-PARM-VARY-LIMIT
+               WS-PARM-HELLO-PROMPT WS-PARM-LOCALE-CODE.
+       WriteAuditEntry.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+           MOVE "DATE-TIME"            TO WS-AUDIT-PROGRAM-ID
+           MOVE WS-FORMATTED-DATE-TIME TO WS-AUDIT-TIMESTAMP
+           MOVE WS-OPERATOR-ID         TO WS-AUDIT-OPERATOR-ID
+           IF WS-DRY-RUN
+               MOVE "DRY-RUN"          TO WS-AUDIT-OUTCOME
+           ELSE
+               MOVE "SUCCESS"          TO WS-AUDIT-OUTCOME
+           END-IF
+           CALL "AUDIT-LOG" USING WS-AUDIT-PROGRAM-ID
+               WS-AUDIT-TIMESTAMP WS-AUDIT-OPERATOR-ID
+               WS-AUDIT-OUTCOME.
        END PROGRAM DATE-TIME.
\ No newline at end of file
