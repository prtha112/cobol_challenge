@@ -0,0 +1,22 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATE-TIME-JOB.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-TIMESTAMP        PIC X(22).
+           01 WS-DATE-FORMAT-CODE PIC X VALUE SPACE.
+           01 WS-JOB-MODE-FLAG    PIC X VALUE "J".
+           COPY PARMCARD.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ReadParmCard
+           MOVE WS-PARM-DATE-FORMAT-CODE TO WS-DATE-FORMAT-CODE
+           CALL "DATE-TIME" USING WS-TIMESTAMP WS-DATE-FORMAT-CODE
+               WS-JOB-MODE-FLAG
+           GOBACK.
+       ReadParmCard.
+           CALL "PARM-READER" USING WS-PARM-LOOP-UPPER-BOUND
+               WS-PARM-OPERAND-1 WS-PARM-OPERAND-2 WS-PARM-OPERAND-3
+               WS-PARM-DATE-FORMAT-CODE WS-PARM-VARY-START
+               WS-PARM-VARY-INCREMENT WS-PARM-VARY-LIMIT
+               WS-PARM-HELLO-PROMPT WS-PARM-LOCALE-CODE.
+       END PROGRAM DATE-TIME-JOB.
