@@ -0,0 +1,24 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOOP-NUMBER-VARYING-JOB.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-START-VALUE PIC 9(6).
+           01 WS-INCREMENT   PIC 9(6).
+           01 WS-LIMIT-VALUE PIC 9(6).
+           COPY PARMCARD.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ReadParmCard
+           MOVE WS-PARM-VARY-START     TO WS-START-VALUE
+           MOVE WS-PARM-VARY-INCREMENT TO WS-INCREMENT
+           MOVE WS-PARM-VARY-LIMIT     TO WS-LIMIT-VALUE
+           CALL "LOOP-NUMBER-VARYING" USING WS-START-VALUE
+               WS-INCREMENT WS-LIMIT-VALUE
+           GOBACK.
+       ReadParmCard.
+           CALL "PARM-READER" USING WS-PARM-LOOP-UPPER-BOUND
+               WS-PARM-OPERAND-1 WS-PARM-OPERAND-2 WS-PARM-OPERAND-3
+               WS-PARM-DATE-FORMAT-CODE WS-PARM-VARY-START
+               WS-PARM-VARY-INCREMENT WS-PARM-VARY-LIMIT
+               WS-PARM-HELLO-PROMPT WS-PARM-LOCALE-CODE.
+       END PROGRAM LOOP-NUMBER-VARYING-JOB.
