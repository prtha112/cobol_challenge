@@ -0,0 +1,29 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONFIRM-YN.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-RETRY-COUNT     PIC 99 VALUE 0.
+           01 WS-MAX-RETRIES     PIC 99 VALUE 5.
+       LINKAGE SECTION.
+           01 LK-PROMPT PIC X(60).
+           01 LK-ANSWER PIC X(1).
+              88 WS-VALID-ANSWER VALUE "Y" "y" "N" "n".
+       PROCEDURE DIVISION USING LK-PROMPT LK-ANSWER.
+       MAIN-PROCEDURE.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM AskConfirm
+           GOBACK.
+       AskConfirm.
+           DISPLAY LK-PROMPT
+           ACCEPT LK-ANSWER
+           IF NOT WS-VALID-ANSWER
+               DISPLAY "Invalid response - please enter Y or N"
+               IF WS-RETRY-COUNT < WS-MAX-RETRIES
+                   ADD 1 TO WS-RETRY-COUNT
+                   GO TO AskConfirm
+               ELSE
+                   DISPLAY "Maximum retries reached, defaulting to N"
+                   MOVE "N" TO LK-ANSWER
+               END-IF
+           END-IF.
+       END PROGRAM CONFIRM-YN.
