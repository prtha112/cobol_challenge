@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUN-SUMMARY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+           SELECT GL-INTERFACE-FILE ASSIGN TO "SUMOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-INTERFACE-STATUS.
+           SELECT RUN-SUMMARY-FILE ASSIGN TO "RUNSUM.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUN-SUMMARY-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05 AL-PROGRAM-ID   PIC X(20).
+           05 FILLER          PIC X.
+           05 AL-TIMESTAMP    PIC X(22).
+           05 FILLER          PIC X.
+           05 AL-OPERATOR-ID  PIC X(8).
+           05 FILLER          PIC X.
+           05 AL-OUTCOME      PIC X(8).
+       FD  GL-INTERFACE-FILE.
+           COPY GLINTREC.
+       FD  RUN-SUMMARY-FILE.
+       01  RUN-SUMMARY-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 WS-AUDIT-LOG-STATUS      PIC XX.
+           01 WS-GL-INTERFACE-STATUS   PIC XX.
+           01 WS-RUN-SUMMARY-STATUS    PIC XX.
+           01 WS-AUDIT-EOF-FLAG PIC X VALUE "N".
+               88 WS-AUDIT-EOF VALUE "Y".
+           01 WS-GL-EOF-FLAG PIC X VALUE "N".
+               88 WS-GL-EOF VALUE "Y".
+           01 WS-GL-COUNT PIC 9(4) VALUE 0.
+           01 WS-GL-OVERFLOW-FLAG PIC X VALUE "N".
+               88 WS-GL-OVERFLOW VALUE "Y".
+           01 WS-GL-TABLE.
+               05 WS-GL-ENTRY OCCURS 500 TIMES.
+                   10 WS-GL-TBL-TIMESTAMP PIC X(22).
+                   10 WS-GL-TBL-BALANCE  PIC X(14).
+           01 WS-GL-IDX PIC 9(4).
+           01 WS-GL-MATCH-FLAG PIC X VALUE "N".
+               88 WS-GL-MATCH-FOUND VALUE "Y".
+           01 WS-BALANCE-STATUS        PIC X(17).
+           01 WS-RUN-COUNT             PIC 9(4) VALUE 0.
+           01 WS-SUMMARY-LINE.
+               05 WS-SL-PROGRAM   PIC X(20).
+               05 FILLER          PIC X VALUE SPACE.
+               05 WS-SL-TIMESTAMP PIC X(22).
+               05 FILLER          PIC X VALUE SPACE.
+               05 WS-SL-OUTCOME   PIC X(8).
+               05 FILLER          PIC X VALUE SPACE.
+               05 WS-SL-BALANCE   PIC X(17).
+           01 WS-HEADER-LINE PIC X(80) VALUE
+              "PROGRAM              TIMESTAMP             OUTCOME  BAL".
+           01 WS-RUN-TIMESTAMP PIC X(22).
+           01 WS-DATE-FORMAT-CODE PIC X VALUE SPACE.
+           01 WS-JOB-MODE-FLAG   PIC X VALUE "U".
+           01 WS-OPERATOR-ID   PIC X(8).
+           COPY AUDITREC.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           CALL "DATE-TIME" USING WS-RUN-TIMESTAMP WS-DATE-FORMAT-CODE
+               WS-JOB-MODE-FLAG
+           PERFORM ReadGLTotal
+           PERFORM OpenFiles
+           WRITE RUN-SUMMARY-RECORD FROM WS-HEADER-LINE
+           PERFORM ProcessAuditLog UNTIL WS-AUDIT-EOF
+           PERFORM CloseFiles
+           DISPLAY "RUN-SUMMARY: " WS-RUN-COUNT " run(s) reported"
+           PERFORM WriteAuditEntry
+           GOBACK.
+       WriteAuditEntry.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+           MOVE "RUN-SUMMARY"       TO WS-AUDIT-PROGRAM-ID
+           MOVE WS-RUN-TIMESTAMP    TO WS-AUDIT-TIMESTAMP
+           MOVE WS-OPERATOR-ID      TO WS-AUDIT-OPERATOR-ID
+           MOVE "SUCCESS"           TO WS-AUDIT-OUTCOME
+           CALL "AUDIT-LOG" USING WS-AUDIT-PROGRAM-ID
+               WS-AUDIT-TIMESTAMP WS-AUDIT-OPERATOR-ID
+               WS-AUDIT-OUTCOME.
+       ReadGLTotal.
+           OPEN INPUT GL-INTERFACE-FILE
+           IF WS-GL-INTERFACE-STATUS = "00"
+               PERFORM UNTIL WS-GL-EOF
+                   READ GL-INTERFACE-FILE
+                       AT END SET WS-GL-EOF TO TRUE
+                       NOT AT END
+                           PERFORM StoreGLEntry
+                   END-READ
+               END-PERFORM
+               CLOSE GL-INTERFACE-FILE
+           END-IF.
+       StoreGLEntry.
+           IF WS-GL-COUNT < 500
+               ADD 1 TO WS-GL-COUNT
+               MOVE GL-RUN-TIMESTAMP TO
+                   WS-GL-TBL-TIMESTAMP(WS-GL-COUNT)
+               MOVE GL-BALANCE-STATUS TO
+                   WS-GL-TBL-BALANCE(WS-GL-COUNT)
+           ELSE
+               IF NOT WS-GL-OVERFLOW
+                   DISPLAY "RUN-SUMMARY: SUMOUT.DAT HAS MORE THAN "
+                       "500 RECORDS - REMAINING ENTRIES SKIPPED"
+                   SET WS-GL-OVERFLOW TO TRUE
+               END-IF
+           END-IF.
+       OpenFiles.
+           OPEN INPUT AUDIT-LOG-FILE
+           OPEN OUTPUT RUN-SUMMARY-FILE.
+       CloseFiles.
+           CLOSE AUDIT-LOG-FILE
+           CLOSE RUN-SUMMARY-FILE.
+       ProcessAuditLog.
+           READ AUDIT-LOG-FILE
+               AT END SET WS-AUDIT-EOF TO TRUE
+               NOT AT END
+                   PERFORM BuildSummaryLine
+           END-READ.
+       BuildSummaryLine.
+           MOVE SPACES TO WS-SUMMARY-LINE
+           MOVE AL-PROGRAM-ID  TO WS-SL-PROGRAM
+           MOVE AL-TIMESTAMP   TO WS-SL-TIMESTAMP
+           MOVE AL-OUTCOME     TO WS-SL-OUTCOME
+           PERFORM DetermineBalance
+           MOVE WS-BALANCE-STATUS TO WS-SL-BALANCE
+           WRITE RUN-SUMMARY-RECORD FROM WS-SUMMARY-LINE
+           DISPLAY WS-SUMMARY-LINE
+           ADD 1 TO WS-RUN-COUNT.
+       DetermineBalance.
+           MOVE SPACES TO WS-BALANCE-STATUS
+           IF AL-PROGRAM-ID(1:15) = "ADD-SUM-NUMBERS"
+               PERFORM FindMatchingGLEntry
+               IF WS-GL-MATCH-FOUND
+                   MOVE WS-GL-TBL-BALANCE(WS-GL-IDX) TO
+                       WS-BALANCE-STATUS
+               ELSE
+                   MOVE "N/A" TO WS-BALANCE-STATUS
+               END-IF
+           ELSE
+               MOVE "N/A" TO WS-BALANCE-STATUS
+           END-IF.
+       FindMatchingGLEntry.
+           MOVE "N" TO WS-GL-MATCH-FLAG
+           MOVE 0   TO WS-GL-IDX
+           PERFORM UNTIL WS-GL-MATCH-FOUND OR WS-GL-IDX >= WS-GL-COUNT
+               ADD 1 TO WS-GL-IDX
+               IF WS-GL-TBL-TIMESTAMP(WS-GL-IDX) = AL-TIMESTAMP
+                   SET WS-GL-MATCH-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+       END PROGRAM RUN-SUMMARY.
