@@ -0,0 +1,10 @@
+      *----------------------------------------------------------
+      * Shared call interface for AUDIT-LOG. COPY this into the
+      * WORKING-STORAGE of any program that calls AUDIT-LOG, and
+      * into AUDIT-LOG's own LINKAGE SECTION, so the parameter
+      * layout always matches on both sides of the CALL.
+      *----------------------------------------------------------
+           01 WS-AUDIT-PROGRAM-ID  PIC X(20).
+           01 WS-AUDIT-TIMESTAMP   PIC X(22).
+           01 WS-AUDIT-OPERATOR-ID PIC X(8).
+           01 WS-AUDIT-OUTCOME     PIC X(8).
