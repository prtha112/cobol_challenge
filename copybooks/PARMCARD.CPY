@@ -0,0 +1,19 @@
+      *----------------------------------------------------------
+      * Shared call interface for PARM-READER. COPY this into the
+      * WORKING-STORAGE of any program that calls PARM-READER, and
+      * into PARM-READER's own LINKAGE SECTION, so the parameter
+      * layout always matches on both sides of the CALL. The VALUE
+      * clauses are the suite's built-in defaults; PARM-READER only
+      * overwrites a field when PARMCARD.DAT is present on disk.
+      *----------------------------------------------------------
+           01 WS-PARM-LOOP-UPPER-BOUND PIC 9(6) VALUE 8.
+           01 WS-PARM-OPERAND-1        PIC 99   VALUE 50.
+           01 WS-PARM-OPERAND-2        PIC 99   VALUE 50.
+           01 WS-PARM-OPERAND-3        PIC 99   VALUE 50.
+           01 WS-PARM-DATE-FORMAT-CODE PIC X    VALUE SPACE.
+           01 WS-PARM-VARY-START       PIC 9(6) VALUE 1.
+           01 WS-PARM-VARY-INCREMENT   PIC 9(6) VALUE 2.
+           01 WS-PARM-VARY-LIMIT       PIC 9(6) VALUE 5.
+           01 WS-PARM-HELLO-PROMPT     PIC X(60) VALUE
+              "Terminate Greeting Naaaaajaaa? (Y/N): ".
+           01 WS-PARM-LOCALE-CODE      PIC X(2) VALUE "US".
