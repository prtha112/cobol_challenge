@@ -0,0 +1,46 @@
+      *----------------------------------------------------------
+      * Shared date/time WORKING-STORAGE layout, originally in
+      * DATE-TIME. COPY this member wherever a program needs the
+      * same raw and formatted date/time picture clauses.
+      *----------------------------------------------------------
+           01 WS-TEMP-DT.
+               05 WS-TEMP-DATE-TIME.
+                  10 WS-TEMP-DATE.
+                     15 WS-TEMP-YEAR  PIC  9(4).
+                     15 WS-TEMP-MONTH PIC  9(2).
+                     15 WS-TEMP-DAY   PIC  9(2).
+                  10 WS-TEMP-TIME.
+                     15 WS-TEMP-HOUR  PIC  9(2).
+                     15 WS-TEMP-MIN   PIC  9(2).
+                     15 WS-TEMP-SEC   PIC  9(2).
+                     15 WS-TEMP-MS    PIC  9(2).
+                  10 WS-DIFF-GMT.
+                     15 WS-DIFF-GMT-SIGN PIC X.
+                     15 WS-DIFF-GMT-HHMM PIC 9(4).
+           01 WS-FORMATTED-DT.
+               05 WS-FORMATTED-DATE-TIME.
+                  15 WS-FORMATTED-YEAR  PIC  9(4).
+                  15 FILLER             PIC X VALUE '-'.
+                  15 WS-FORMATTED-MONTH PIC  9(2).
+                  15 FILLER             PIC X VALUE '-'.
+                  15 WS-FORMATTED-DAY   PIC  9(2).
+                  15 FILLER             PIC X VALUE '-'.
+                  15 WS-FORMATTED-HOUR  PIC  9(2).
+                  15 FILLER             PIC X VALUE ':'.
+                  15 WS-FORMATTED-MIN   PIC  9(2).
+                  15 FILLER             PIC X VALUE ':'.
+                  15 WS-FORMATTED-SEC   PIC  9(2).
+                  15 FILLER             PIC X VALUE ':'.
+                  15 WS-FORMATTED-MS    PIC  9(2).
+               05 WS-FORMATTED-GMT.
+                  15 FILLER           PIC X(10) VALUE 'GMT-DIFF: '.
+                  15 WS-FORMATTED-DIFF-GMT-SIGN PIC X.
+                  15 WS-FORMATTED-DIFF-GMT-HHMM PIC 9(4).
+               05 WS-FORMATTED-JULIAN.
+                  15 FILLER           PIC X(8) VALUE 'JULIAN: '.
+                  15 WS-FORMATTED-JULIAN-YR  PIC 9(4).
+                  15 WS-FORMATTED-JULIAN-DAY PIC 9(3).
+               05 WS-FORMATTED-DOW.
+                  15 FILLER           PIC X(5) VALUE 'DOW: '.
+                  15 WS-FORMATTED-DOW-NAME PIC X(9).
+               05 WS-FORMATTED-DATE-NUMERIC PIC 9(8).
