@@ -0,0 +1,19 @@
+      *----------------------------------------------------------
+      * Shared record layout for the general ledger interface file
+      * (SUMOUT.DAT) written by ADD-SUM-NUMBERS and read by
+      * RUN-SUMMARY. COPY this into the FD for GL-INTERFACE-FILE in
+      * any program that reads or writes it, so the layout always
+      * matches on both sides.
+      *----------------------------------------------------------
+           01 GL-INTERFACE-RECORD.
+               05 GL-PROGRAM-ID     PIC X(15).
+               05 FILLER            PIC X.
+               05 GL-RUN-DATE       PIC 9(8).
+               05 FILLER            PIC X.
+               05 GL-TOTAL          PIC 9(9)V99.
+               05 FILLER            PIC X.
+               05 GL-MULTIPLE       PIC 9(9).
+               05 FILLER            PIC X.
+               05 GL-BALANCE-STATUS PIC X(14).
+               05 FILLER            PIC X.
+               05 GL-RUN-TIMESTAMP  PIC X(22).
