@@ -0,0 +1,33 @@
+//NIGHTLYJ JOB (ACCTNO),'NIGHTLY SUITE',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY BATCH SUITE - runs the reconciliation/report programs
+//* in a fixed order. Each step only runs if every prior step
+//* ended with a return code below 4 (COND stops the chain on
+//* the first failure instead of letting a bad run cascade).
+//*--------------------------------------------------------------
+//STEPLIB  DD DSN=PROD.NIGHTLY.LOADLIB,DISP=SHR
+//*
+//DATETIME EXEC PGM=DATE-TIME-JOB
+//SYSOUT   DD SYSOUT=*
+//*
+//ADDSUM   EXEC PGM=ADD-SUM-NUMBERS,COND=(4,GE,DATETIME)
+//SYSOUT   DD SYSOUT=*
+//*
+//LOOPFIX  EXEC PGM=LOOP-NUMBER-FIXED,
+//             COND=((4,GE,DATETIME),(4,GE,ADDSUM))
+//SYSOUT   DD SYSOUT=*
+//*
+//LOOPVAR  EXEC PGM=LOOP-NUMBER-VARYING-JOB,
+//             COND=((4,GE,DATETIME),(4,GE,ADDSUM),(4,GE,LOOPFIX))
+//SYSOUT   DD SYSOUT=*
+//*
+//LOOPNAME EXEC PGM=LOOP-SAY-NAME,
+//             COND=((4,GE,DATETIME),(4,GE,ADDSUM),(4,GE,LOOPFIX),
+//             (4,GE,LOOPVAR))
+//SYSOUT   DD SYSOUT=*
+//*
+//RUNSUM   EXEC PGM=RUN-SUMMARY,
+//             COND=((4,GE,DATETIME),(4,GE,ADDSUM),(4,GE,LOOPFIX),
+//             (4,GE,LOOPVAR),(4,GE,LOOPNAME))
+//SYSOUT   DD SYSOUT=*
