@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARM-READER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-CARD-FILE ASSIGN TO "PARMCARD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-CARD-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-CARD-FILE.
+       01  PARM-CARD-RECORD.
+           05 PC-LOOP-UPPER-BOUND PIC 9(6).
+           05 FILLER              PIC X.
+           05 PC-OPERAND-1        PIC 99.
+           05 FILLER              PIC X.
+           05 PC-OPERAND-2        PIC 99.
+           05 FILLER              PIC X.
+           05 PC-OPERAND-3        PIC 99.
+           05 FILLER              PIC X.
+           05 PC-DATE-FORMAT-CODE PIC X.
+           05 FILLER              PIC X.
+           05 PC-VARY-START       PIC 9(6).
+           05 FILLER              PIC X.
+           05 PC-VARY-INCREMENT   PIC 9(6).
+           05 FILLER              PIC X.
+           05 PC-VARY-LIMIT       PIC 9(6).
+           05 FILLER              PIC X.
+           05 PC-HELLO-PROMPT     PIC X(60).
+           05 FILLER              PIC X.
+           05 PC-LOCALE-CODE      PIC X(2).
+       WORKING-STORAGE SECTION.
+           01 WS-PARM-CARD-STATUS PIC XX.
+       LINKAGE SECTION.
+           COPY PARMCARD.
+       PROCEDURE DIVISION USING WS-PARM-LOOP-UPPER-BOUND
+               WS-PARM-OPERAND-1 WS-PARM-OPERAND-2 WS-PARM-OPERAND-3
+               WS-PARM-DATE-FORMAT-CODE WS-PARM-VARY-START
+               WS-PARM-VARY-INCREMENT WS-PARM-VARY-LIMIT
+               WS-PARM-HELLO-PROMPT WS-PARM-LOCALE-CODE.
+       MAIN-PROCEDURE.
+           PERFORM ReadParmCard
+           GOBACK.
+       ReadParmCard.
+           OPEN INPUT PARM-CARD-FILE
+           IF WS-PARM-CARD-STATUS = "00"
+               READ PARM-CARD-FILE
+                   NOT AT END
+                       MOVE PC-LOOP-UPPER-BOUND TO
+                           WS-PARM-LOOP-UPPER-BOUND
+                       MOVE PC-OPERAND-1        TO WS-PARM-OPERAND-1
+                       MOVE PC-OPERAND-2        TO WS-PARM-OPERAND-2
+                       MOVE PC-OPERAND-3        TO WS-PARM-OPERAND-3
+                       MOVE PC-DATE-FORMAT-CODE TO
+                           WS-PARM-DATE-FORMAT-CODE
+                       MOVE PC-VARY-START       TO WS-PARM-VARY-START
+                       MOVE PC-VARY-INCREMENT   TO
+                           WS-PARM-VARY-INCREMENT
+                       MOVE PC-VARY-LIMIT       TO WS-PARM-VARY-LIMIT
+                       MOVE PC-HELLO-PROMPT     TO WS-PARM-HELLO-PROMPT
+                       MOVE PC-LOCALE-CODE      TO WS-PARM-LOCALE-CODE
+               END-READ
+               CLOSE PARM-CARD-FILE
+           END-IF.
+       END PROGRAM PARM-READER.
