@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN-MENU.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-CHOICE          PIC 9 VALUE 0.
+           01 WS-DONE-FLAG       PIC X VALUE "N".
+               88 WS-DONE VALUE "Y".
+           01 WS-TIMESTAMP       PIC X(22).
+           01 WS-DATE-FORMAT-CODE PIC X VALUE SPACE.
+           01 WS-JOB-MODE-FLAG   PIC X VALUE "J".
+           01 WS-START-VALUE     PIC 9(6) VALUE 1.
+           01 WS-INCREMENT       PIC 9(6) VALUE 2.
+           01 WS-LIMIT-VALUE     PIC 9(6) VALUE 5.
+           COPY PARMCARD.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ReadParmCard
+           PERFORM UNTIL WS-DONE
+               PERFORM DisplayMenu
+               PERFORM GetChoice
+               PERFORM RunChoice
+           END-PERFORM
+           STOP RUN.
+       ReadParmCard.
+           CALL "PARM-READER" USING WS-PARM-LOOP-UPPER-BOUND
+               WS-PARM-OPERAND-1 WS-PARM-OPERAND-2 WS-PARM-OPERAND-3
+               WS-PARM-DATE-FORMAT-CODE WS-PARM-VARY-START
+               WS-PARM-VARY-INCREMENT WS-PARM-VARY-LIMIT
+               WS-PARM-HELLO-PROMPT WS-PARM-LOCALE-CODE
+           MOVE WS-PARM-VARY-START     TO WS-START-VALUE
+           MOVE WS-PARM-VARY-INCREMENT TO WS-INCREMENT
+           MOVE WS-PARM-VARY-LIMIT     TO WS-LIMIT-VALUE.
+       DisplayMenu.
+           DISPLAY "=============================="
+           DISPLAY "  NIGHTLY SUITE - MAIN MENU"
+           DISPLAY "=============================="
+           DISPLAY "1. Run DATE-TIME"
+           DISPLAY "2. Run DISPLAY-HELLO"
+           DISPLAY "3. Run LOOP-NUMBER-FIXED"
+           DISPLAY "4. Run LOOP-NUMBER-VARYING"
+           DISPLAY "5. Run LOOP-SAY-NAME"
+           DISPLAY "6. Run ADD-SUM-NUMBERS"
+           DISPLAY "0. Exit"
+           DISPLAY "Enter choice: " WITH NO ADVANCING.
+       GetChoice.
+           ACCEPT WS-CHOICE.
+       RunChoice.
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   CALL "DATE-TIME" USING WS-TIMESTAMP
+                       WS-DATE-FORMAT-CODE WS-JOB-MODE-FLAG
+               WHEN 2
+                   CALL "DISPLAY-HELLO"
+               WHEN 3
+                   CALL "LOOP-NUMBER-FIXED"
+               WHEN 4
+                   CALL "LOOP-NUMBER-VARYING" USING WS-START-VALUE
+                       WS-INCREMENT WS-LIMIT-VALUE
+               WHEN 5
+                   CALL "LOOP-SAY-NAME"
+               WHEN 6
+                   CALL "ADD-SUM-NUMBERS"
+               WHEN 0
+                   SET WS-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "Invalid choice, try again."
+           END-EVALUATE.
+       END PROGRAM MAIN-MENU.
